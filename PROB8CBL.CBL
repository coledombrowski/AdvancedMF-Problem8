@@ -11,12 +11,95 @@
            SELECT INVENTORY-OUTPUT-FILE ASSIGN TO 'TEST8DOC.DOC'
                    ORGANIZATION IS LINE SEQUENTIAL.
 
+           SELECT EXCEPTION-OUTPUT-FILE ASSIGN TO 'TEST8EXC.DOC'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CREDIT-MEMO-OUTPUT-FILE ASSIGN TO 'TEST8CR.DOC'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL PARAMETER-CONTROL-FILE
+                   ASSIGN TO 'PARMCTL.DAT'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL RESTART-CONTROL-FILE ASSIGN TO 'RESTART.DAT'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL ACCOUNT-BALANCE-FILE
+                   ASSIGN TO 'ACCTBAL.DAT'
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS AB-ACCT-NO
+                   FILE STATUS IS AB-FILE-STATUS-WS.
+
+           SELECT EXTRACT-OUTPUT-FILE ASSIGN TO 'TEST8EXT.DAT'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL SUPPLIER-MASTER-FILE
+                   ASSIGN TO 'SUPPMAST.DAT'
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS SM-SUPPLIER-NO
+                   FILE STATUS IS SM-FILE-STATUS-WS.
+
+           SELECT OPTIONAL SUPPLIER-CHECKPOINT-FILE
+                   ASSIGN TO 'SUPPCKPT.DAT'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        FD  INVENTORY-INPUT-FILE RECORDING MODE IS F.
        01                            PIC X(80).
        FD  INVENTORY-OUTPUT-FILE RECORDING MODE IS F.
        01  PRINT-LINE                PIC X(132).
+       FD  EXCEPTION-OUTPUT-FILE RECORDING MODE IS F.
+       01  EXCEPTION-LINE            PIC X(170).
+       FD  CREDIT-MEMO-OUTPUT-FILE RECORDING MODE IS F.
+       01  CREDIT-MEMO-LINE          PIC X(132).
+       FD  PARAMETER-CONTROL-FILE RECORDING MODE IS F.
+       01  PARM-RECORD.
+           05  PARM-RESTART-IND      PIC X(01).
+           05  PARM-DATE-FROM        PIC X(08).
+           05  PARM-DATE-TO          PIC X(08).
+           05  PARM-ACCT-FROM        PIC X(04).
+           05  PARM-ACCT-TO          PIC X(04).
+           05  FILLER                PIC X(54).
+       FD  RESTART-CONTROL-FILE RECORDING MODE IS F.
+       01  RESTART-RECORD.
+           05  CKPT-BATCH-NO           PIC X(02).
+           05  CKPT-VOUCHER-NO         PIC X(06).
+           05  CKPT-RECORD-COUNT       PIC 9(06).
+           05  CKPT-NET-GRAND-DOLLAR-TOTAL PIC S9(08)V99.
+           05  CKPT-LINE-COUNT         PIC 99.
+           05  CKPT-PREV-ACCT-NO       PIC X(04).
+           05  CKPT-ACCT-DOLLAR-SUBTOTAL PIC S9(08)V99.
+           05  CKPT-ACCT-RECORD-COUNT  PIC 999.
+           05  CKPT-PREV-STORE-NO      PIC X(03).
+           05  CKPT-STORE-DOLLAR-SUBTOTAL PIC S9(08)V99.
+           05  CKPT-STORE-RECORD-COUNT PIC 999.
+           05  CKPT-CREDIT-MEMO-SUBTOTAL PIC S9(08)V99.
+           05  CKPT-CREDIT-MEMO-COUNT  PIC 999.
+           05  CKPT-BATCH-HAVE-HEADER  PIC X(03).
+           05  CKPT-BATCH-HDR-NO       PIC X(02).
+           05  CKPT-BATCH-EXPECTED-COUNT PIC 9(06).
+           05  CKPT-BATCH-EXPECTED-AMT PIC S9(08)V99.
+           05  CKPT-BATCH-ACTUAL-COUNT PIC 9(06).
+           05  CKPT-BATCH-ACTUAL-AMT   PIC S9(08)V99.
+       FD  ACCOUNT-BALANCE-FILE.
+       01  ACCOUNT-BALANCE-RECORD.
+           05  AB-ACCT-NO              PIC X(04).
+           05  AB-BALANCE              PIC S9(08)V99.
+       FD  EXTRACT-OUTPUT-FILE RECORDING MODE IS F.
+       01  EXTRACT-LINE               PIC X(132).
+       FD  SUPPLIER-MASTER-FILE.
+       01  SUPPLIER-MASTER-RECORD.
+           05  SM-SUPPLIER-NO          PIC X(05).
+           05  SM-SUPPLIER-NAME        PIC X(23).
+       FD  SUPPLIER-CHECKPOINT-FILE RECORDING MODE IS F.
+       01  SUPPLIER-CHECKPOINT-RECORD.
+           05  SCKPT-SUPPLIER-NO       PIC X(05).
+           05  SCKPT-SUPPLIER-NAME     PIC X(23).
+           05  SCKPT-AMOUNT            PIC S9(08)V99.
+           05  SCKPT-COUNT             PIC 9(06).
 
        WORKING-STORAGE SECTION.
        01  WORKING-VARIABLES.
@@ -25,7 +108,50 @@
            05  OVERALL-GRAND-RECORD-COUNT-WS PIC 999      VALUE ZERO.
            05  ACCT-DOLLAR-SUBTOTAL-WS         PIC S9(8)V99 VALUE ZERO.
            05  ACCT-RECORD-COUNT-WS   PIC 999      VALUE ZERO.
+           05  STORE-DOLLAR-SUBTOTAL-WS      PIC S9(8)V99 VALUE ZERO.
+           05  STORE-RECORD-COUNT-WS         PIC 999      VALUE ZERO.
+           05  CREDIT-MEMO-COUNT-WS          PIC 999      VALUE ZERO.
+           05  CREDIT-MEMO-SUBTOTAL-WS       PIC S9(8)V99 VALUE ZERO.
            05  LINE-COUNT-WS                 PIC 99       VALUE 18.
+
+       01  VALIDATION-WS.
+           05  VALID-RECORD-WS               PIC X(03) VALUE 'YES'.
+           05  INVALID-REASON-WS             PIC X(25) VALUE SPACES.
+
+       01  RESTART-WS.
+           05  CHECKPOINT-INTERVAL-WS        PIC 9(04)    VALUE ZERO.
+           05  RESTART-REQUESTED-WS          PIC X(03)    VALUE 'NO'.
+           05  RESTART-SKIP-MODE-WS          PIC X(03)    VALUE 'NO'.
+           05  RESTART-CKPT-BATCH-NO-WS      PIC X(02)    VALUE SPACES.
+           05  RESTART-CKPT-VOUCHER-NO-WS    PIC X(06)    VALUE SPACES.
+           05  RESTART-SKIP-THIS-ONE-WS      PIC X(03)    VALUE 'NO'.
+           05  EOF-SUPPLIER-CHECKPOINT-WS    PIC X(03)    VALUE 'NO'.
+
+       01  SELECTION-WS.
+           05  SELECTION-MATCH-WS           PIC X(03)    VALUE 'YES'.
+           05  INV-DATE-COMPARE-WS          PIC X(08)    VALUE SPACES.
+           05  SCOPED-RUN-WS                PIC X(03)    VALUE 'NO'.
+
+       01  SUPPLIER-MASTER-WS.
+           05  SM-FILE-STATUS-WS             PIC XX       VALUE '00'.
+           05  SUPPLIER-MASTER-AVAILABLE-WS  PIC X(03)    VALUE 'NO'.
+           05  RESOLVED-SUPPLIER-NAME-WS     PIC X(23)    VALUE SPACES.
+
+       01  ACCOUNT-BALANCE-WS.
+           05  AB-FILE-STATUS-WS             PIC XX       VALUE '00'.
+           05  BEGINNING-BALANCE-WS          PIC S9(08)V99 VALUE ZERO.
+
+       01  EXTRACT-BUILD-WS.
+           05  EXTRACT-AMT-OUT               PIC -(6)9.99.
+
+       01  BATCH-CONTROL-WS.
+           05  BATCH-HAVE-HEADER-WS         PIC X(03)    VALUE 'NO'.
+           05  BATCH-HDR-NO-WS              PIC X(02)    VALUE SPACES.
+           05  BATCH-EXPECTED-COUNT-WS      PIC 9(06)    VALUE ZERO.
+           05  BATCH-EXPECTED-AMT-WS        PIC S9(08)V99 VALUE ZERO.
+           05  BATCH-ACTUAL-COUNT-WS        PIC 9(06)    VALUE ZERO.
+           05  BATCH-ACTUAL-AMT-WS          PIC S9(08)V99 VALUE ZERO.
+           05  FIRST-DETAIL-SEEN-WS         PIC X(03)    VALUE 'NO'.
            05  HOLD-DATE-WS.
                10  HOLD-YR-WS               PIC XXXX.
                10  HOLD-MO-WS               PIC XX.
@@ -50,6 +176,13 @@
            05  INV-AMT                 PIC S9(06)V99.
            05  INV-SUPPLIER-NAME       PIC X(23).
 
+       01  BATCH-CONTROL-RECORD REDEFINES INVENTORY-INPUT-RECORD.
+           05  BC-REC-TYPE             PIC X(01).
+           05  BC-BATCH-NO             PIC X(02).
+           05  BC-RECORD-COUNT         PIC 9(06).
+           05  BC-DOLLAR-TOTAL         PIC S9(08)V99.
+           05  FILLER                  PIC X(61).
+
        01  INVENTORY-PRINT-LINE.
            05  FILLER                  PIC X(2)  VALUE SPACES.
            05  PRT-REC-TYPE            PIC X.
@@ -166,9 +299,113 @@
                                'ACCOUNT TOTAL NUMBER OF RECORDS IS:'.
            05  ACCOUNT-RECORD-COUNT-OUT PIC ZZZ9.
 
+       01  ACCOUNT-BALANCE-LINE.
+           05  FILLER                  PIC X(10) VALUE SPACES.
+           05  FILLER                  PIC X(20) VALUE
+                               'BEGINNING BALANCE: '.
+           05  ABL-BEGIN-BAL-OUT       PIC $$$$,$$$,$$9.99BCR.
+           05  FILLER                  PIC X(05) VALUE SPACES.
+           05  FILLER                  PIC X(16) VALUE
+                               'ENDING BALANCE: '.
+           05  ABL-END-BAL-OUT         PIC $$$$,$$$,$$9.99BCR.
+
+       01  STORE-TOTAL-LINE.
+           05  FILLER                  PIC X(10) VALUE SPACES.
+           05  FILLER                  PIC X(28) VALUE
+                               'STORE TOTAL NET DOLLARS IS:'.
+
+           05  STORE-DOLLAR-AMOUNT-OUT PIC $$$$,$$$,$$9.99BCR.
+           05  FILLER                  PIC X(30) VALUE SPACES.
+           05  FILLER                  PIC X(33) VALUE
+                               'STORE TOTAL NUMBER OF RECORDS IS:'.
+           05  STORE-RECORD-COUNT-OUT  PIC ZZZ9.
+
        01  ACCOUNT-SAVE-WS.
            05  PREVIOUS-ACCT-NO         PIC X(04) VALUE SPACES.
 
+       01  STORE-SAVE-WS.
+           05  PREVIOUS-STORE-NO        PIC X(03) VALUE SPACES.
+
+       01  SUPPLIER-TOTALS-WS.
+           05  SUPPLIER-ENTRY-COUNT-WS  PIC 9(04)    VALUE ZERO.
+           05  SUPPLIER-FOUND-WS        PIC X(03)    VALUE 'NO'.
+           05  SUPPLIER-IDX-WS          PIC 9(04)    VALUE ZERO.
+           05  SUPPLIER-TOTAL-TABLE OCCURS 2000 TIMES.
+               10  SUP-TOT-SUPPLIER-NO  PIC X(05).
+               10  SUP-TOT-SUPPLIER-NAME PIC X(23)   VALUE SPACES.
+               10  SUP-TOT-AMOUNT       PIC S9(08)V99 VALUE ZERO.
+               10  SUP-TOT-COUNT        PIC 9(06)    VALUE ZERO.
+
+       01  SUPPLIER-RECAP-HEADING.
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  FILLER                  PIC X(60) VALUE
+               'Supplier Summary - Total Dollars by Supplier'.
+
+       01  SUPPLIER-RECAP-LINE.
+           05  FILLER                  PIC X(10) VALUE SPACES.
+           05  FILLER                  PIC X(10) VALUE 'Supplier: '.
+           05  SRL-SUPPLIER-NO-OUT     PIC X(05).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  SRL-SUPPLIER-NAME-OUT   PIC X(23).
+           05  FILLER                  PIC X(15) VALUE
+               '  TOTAL DLRS: '.
+           05  SRL-AMOUNT-OUT          PIC $$$$,$$$,$$9.99BCR.
+           05  FILLER                  PIC X(10) VALUE '  COUNT: '.
+           05  SRL-COUNT-OUT           PIC ZZZ,ZZ9.
+
+       01  CREDIT-MEMO-HEADING.
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  FILLER                  PIC X(60) VALUE
+               'Inventory Control Report - Credit Memo Listing'.
+
+       01  CREDIT-MEMO-TOTAL-LINE.
+           05  FILLER                  PIC X(05) VALUE SPACES.
+           05  FILLER                  PIC X(30) VALUE
+                               'CREDIT MEMO TOTAL DOLLARS IS:'.
+           05  CREDIT-MEMO-AMOUNT-OUT  PIC $$$$,$$$,$$9.99BCR.
+           05  FILLER                  PIC X(10) VALUE SPACES.
+           05  FILLER                  PIC X(32) VALUE
+                               'CREDIT MEMO NUMBER OF RECORDS:'.
+           05  CREDIT-MEMO-COUNT-OUT   PIC ZZZ9.
+
+       01  EXCEPTION-HEADING.
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  FILLER                  PIC X(60) VALUE
+               'Inventory Control Report - Exception Listing'.
+
+       01  OUT-OF-BALANCE-LINE.
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  FILLER                  PIC X(18) VALUE
+               '** OUT OF BALANCE'.
+           05  FILLER                  PIC X(12) VALUE ' ** BATCH: '.
+           05  OOB-BATCH-NO-OUT        PIC X(02).
+           05  FILLER                  PIC X(18) VALUE
+               '  EXPECTED COUNT:'.
+           05  OOB-EXPECTED-COUNT-OUT  PIC ZZZ,ZZ9.
+           05  FILLER                  PIC X(15) VALUE
+               '  ACTUAL COUNT:'.
+           05  OOB-ACTUAL-COUNT-OUT    PIC ZZZ,ZZ9.
+           05  FILLER                  PIC X(18) VALUE
+               '  EXPECTED DLRS:'.
+           05  OOB-EXPECTED-AMT-OUT    PIC $$$,$$9.99BCR.
+           05  FILLER                  PIC X(14) VALUE
+               '  ACTUAL DLRS:'.
+           05  OOB-ACTUAL-AMT-OUT      PIC $$$,$$9.99BCR.
+           05  OOB-SCOPE-NOTE-OUT      PIC X(28) VALUE SPACES.
+
+       01  INVALID-RECORD-LINE.
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  FILLER                  PIC X(19) VALUE
+               '** INVALID RECORD'.
+           05  FILLER                  PIC X(09) VALUE ' BATCH: '.
+           05  IRL-BATCH-NO-OUT        PIC X(02).
+           05  FILLER                  PIC X(09) VALUE '  VCHR: '.
+           05  IRL-VOUCHER-NO-OUT      PIC X(06).
+           05  FILLER                  PIC X(12) VALUE '  ACCOUNT: '.
+           05  IRL-ACCT-NO-OUT         PIC X(04).
+           05  FILLER                  PIC X(11) VALUE '  REASON: '.
+           05  IRL-REASON-OUT          PIC X(25).
+
        PROCEDURE DIVISION.
        100-MAINLINE.
            PERFORM 200-OPEN
@@ -177,8 +414,19 @@
            STOP RUN.
 
        200-OPEN.
+           PERFORM 210-READ-PARAMETERS
+
+           IF RESTART-REQUESTED-WS = 'YES'
+               PERFORM 230-RESUME-FROM-CHECKPOINT
+           END-IF
+
+           IF RESTART-SKIP-MODE-WS = 'YES'
+               PERFORM 220-OPEN-OUTPUTS-FOR-RESTART
+           ELSE
+               PERFORM 225-OPEN-OUTPUTS-FOR-FRESH-RUN
+           END-IF
+
            OPEN INPUT INVENTORY-INPUT-FILE
-                OUTPUT INVENTORY-OUTPUT-FILE
            MOVE FUNCTION CURRENT-DATE TO HOLD-DATE-WS
 
            MOVE HOLD-MO-WS TO RPT-HEAD-MM
@@ -188,19 +436,167 @@
            MOVE HOLD-MIN-WS TO RPT-HEAD-MIN
            MOVE HOLD-SC-WS TO RPT-HEAD-SC
 
-           PERFORM 250-READ-RECORD
+           PERFORM 240-OPEN-BALANCE-FILE
 
-           IF INV-REC-TYPE = '2'
-               MOVE INV-ACCT-NO TO PREVIOUS-ACCT-NO
-               PERFORM 500-HEADER
+           IF RESTART-SKIP-MODE-WS = 'YES'
+               PERFORM 232-RESUME-SEED-BALANCE
+           END-IF
+
+           PERFORM 241-OPEN-SUPPLIER-MASTER
+
+           PERFORM 250-READ-RECORD.
+
+       225-OPEN-OUTPUTS-FOR-FRESH-RUN.
+           OPEN OUTPUT INVENTORY-OUTPUT-FILE
+                OUTPUT EXCEPTION-OUTPUT-FILE
+                OUTPUT CREDIT-MEMO-OUTPUT-FILE
+                OUTPUT EXTRACT-OUTPUT-FILE
+
+           WRITE EXCEPTION-LINE FROM EXCEPTION-HEADING
+           WRITE EXCEPTION-LINE FROM SPACES
+
+           WRITE CREDIT-MEMO-LINE FROM CREDIT-MEMO-HEADING
+           WRITE CREDIT-MEMO-LINE FROM SPACES.
+
+       220-OPEN-OUTPUTS-FOR-RESTART.
+           OPEN EXTEND INVENTORY-OUTPUT-FILE
+                EXTEND EXCEPTION-OUTPUT-FILE
+                EXTEND CREDIT-MEMO-OUTPUT-FILE
+                EXTEND EXTRACT-OUTPUT-FILE
+
+           WRITE EXCEPTION-LINE FROM SPACES
+           WRITE EXCEPTION-LINE FROM EXCEPTION-HEADING
+           WRITE EXCEPTION-LINE FROM SPACES.
+
+       241-OPEN-SUPPLIER-MASTER.
+           OPEN INPUT SUPPLIER-MASTER-FILE
+           IF SM-FILE-STATUS-WS = '00'
+               MOVE 'YES' TO SUPPLIER-MASTER-AVAILABLE-WS
+           ELSE
+               MOVE 'NO' TO SUPPLIER-MASTER-AVAILABLE-WS
+           END-IF.
+
+       240-OPEN-BALANCE-FILE.
+           OPEN I-O ACCOUNT-BALANCE-FILE
+           IF AB-FILE-STATUS-WS NOT = '00' AND NOT = '05'
+               OPEN OUTPUT ACCOUNT-BALANCE-FILE
+               CLOSE ACCOUNT-BALANCE-FILE
+               OPEN I-O ACCOUNT-BALANCE-FILE
+           END-IF.
+
+       245-SEED-BEGINNING-BALANCE.
+           MOVE INV-ACCT-NO TO AB-ACCT-NO
+           READ ACCOUNT-BALANCE-FILE
+               INVALID KEY MOVE ZERO TO AB-BALANCE
+           END-READ
+           MOVE AB-BALANCE TO BEGINNING-BALANCE-WS.
+
+       246-SAVE-ACCOUNT-BALANCE.
+           MOVE PREVIOUS-ACCT-NO TO AB-ACCT-NO
+           COMPUTE AB-BALANCE = BEGINNING-BALANCE-WS
+               + ACCT-DOLLAR-SUBTOTAL-WS
+           MOVE AB-BALANCE TO ABL-END-BAL-OUT
+           MOVE BEGINNING-BALANCE-WS TO ABL-BEGIN-BAL-OUT
+           WRITE PRINT-LINE FROM ACCOUNT-BALANCE-LINE AFTER 1
+           REWRITE ACCOUNT-BALANCE-RECORD
+               INVALID KEY WRITE ACCOUNT-BALANCE-RECORD
+           END-REWRITE.
+
+       210-READ-PARAMETERS.
+           OPEN INPUT PARAMETER-CONTROL-FILE
+           READ PARAMETER-CONTROL-FILE
+               AT END MOVE SPACES TO PARM-RECORD
+           END-READ
+           CLOSE PARAMETER-CONTROL-FILE
+
+           IF PARM-RESTART-IND = 'Y'
+               MOVE 'YES' TO RESTART-REQUESTED-WS
+           END-IF
+
+           IF PARM-DATE-FROM NOT = SPACES OR PARM-DATE-TO NOT = SPACES
+              OR PARM-ACCT-FROM NOT = SPACES
+              OR PARM-ACCT-TO NOT = SPACES
+               MOVE 'YES' TO SCOPED-RUN-WS
+           END-IF.
+
+       230-RESUME-FROM-CHECKPOINT.
+           OPEN INPUT RESTART-CONTROL-FILE
+           READ RESTART-CONTROL-FILE
+               AT END MOVE SPACES TO RESTART-RECORD
+           END-READ
+           CLOSE RESTART-CONTROL-FILE
+
+           IF CKPT-BATCH-NO NOT = SPACES
+               MOVE CKPT-BATCH-NO     TO RESTART-CKPT-BATCH-NO-WS
+               MOVE CKPT-VOUCHER-NO   TO RESTART-CKPT-VOUCHER-NO-WS
+               MOVE CKPT-RECORD-COUNT TO OVERALL-GRAND-RECORD-COUNT-WS
+               MOVE CKPT-NET-GRAND-DOLLAR-TOTAL
+                   TO NET-GRAND-DOLLAR-TOTAL-WS
+               MOVE CKPT-LINE-COUNT            TO LINE-COUNT-WS
+               MOVE CKPT-PREV-ACCT-NO          TO PREVIOUS-ACCT-NO
+               MOVE CKPT-ACCT-DOLLAR-SUBTOTAL
+                   TO ACCT-DOLLAR-SUBTOTAL-WS
+               MOVE CKPT-ACCT-RECORD-COUNT     TO ACCT-RECORD-COUNT-WS
+               MOVE CKPT-PREV-STORE-NO         TO PREVIOUS-STORE-NO
+               MOVE CKPT-STORE-DOLLAR-SUBTOTAL
+                   TO STORE-DOLLAR-SUBTOTAL-WS
+               MOVE CKPT-STORE-RECORD-COUNT    TO STORE-RECORD-COUNT-WS
+               MOVE CKPT-CREDIT-MEMO-SUBTOTAL
+                   TO CREDIT-MEMO-SUBTOTAL-WS
+               MOVE CKPT-CREDIT-MEMO-COUNT     TO CREDIT-MEMO-COUNT-WS
+               MOVE CKPT-BATCH-HAVE-HEADER     TO BATCH-HAVE-HEADER-WS
+               MOVE CKPT-BATCH-HDR-NO          TO BATCH-HDR-NO-WS
+               MOVE CKPT-BATCH-EXPECTED-COUNT
+                   TO BATCH-EXPECTED-COUNT-WS
+               MOVE CKPT-BATCH-EXPECTED-AMT    TO BATCH-EXPECTED-AMT-WS
+               MOVE CKPT-BATCH-ACTUAL-COUNT    TO BATCH-ACTUAL-COUNT-WS
+               MOVE CKPT-BATCH-ACTUAL-AMT      TO BATCH-ACTUAL-AMT-WS
+               MOVE 'YES' TO FIRST-DETAIL-SEEN-WS
+               MOVE 'YES' TO RESTART-SKIP-MODE-WS
+               PERFORM 231-RESUME-SUPPLIER-TOTALS
            END-IF.
 
+       231-RESUME-SUPPLIER-TOTALS.
+           OPEN INPUT SUPPLIER-CHECKPOINT-FILE
+           READ SUPPLIER-CHECKPOINT-FILE
+               AT END MOVE 'YES' TO EOF-SUPPLIER-CHECKPOINT-WS
+           END-READ
+           PERFORM UNTIL EOF-SUPPLIER-CHECKPOINT-WS = 'YES'
+               ADD 1 TO SUPPLIER-ENTRY-COUNT-WS
+               MOVE SCKPT-SUPPLIER-NO
+                   TO SUP-TOT-SUPPLIER-NO (SUPPLIER-ENTRY-COUNT-WS)
+               MOVE SCKPT-SUPPLIER-NAME
+                   TO SUP-TOT-SUPPLIER-NAME (SUPPLIER-ENTRY-COUNT-WS)
+               MOVE SCKPT-AMOUNT
+                   TO SUP-TOT-AMOUNT (SUPPLIER-ENTRY-COUNT-WS)
+               MOVE SCKPT-COUNT
+                   TO SUP-TOT-COUNT (SUPPLIER-ENTRY-COUNT-WS)
+               READ SUPPLIER-CHECKPOINT-FILE
+                   AT END MOVE 'YES' TO EOF-SUPPLIER-CHECKPOINT-WS
+               END-READ
+           END-PERFORM
+           CLOSE SUPPLIER-CHECKPOINT-FILE.
+
+       232-RESUME-SEED-BALANCE.
+           MOVE PREVIOUS-ACCT-NO TO AB-ACCT-NO
+           READ ACCOUNT-BALANCE-FILE
+               INVALID KEY MOVE ZERO TO AB-BALANCE
+           END-READ
+           MOVE AB-BALANCE TO BEGINNING-BALANCE-WS.
+
+       236-WRITE-RESTART-NOT-FOUND.
+           MOVE RESTART-CKPT-BATCH-NO-WS   TO IRL-BATCH-NO-OUT
+           MOVE RESTART-CKPT-VOUCHER-NO-WS TO IRL-VOUCHER-NO-OUT
+           MOVE SPACES                     TO IRL-ACCT-NO-OUT
+           MOVE 'RESTART CKPT NOT FOUND' TO IRL-REASON-OUT
+           WRITE EXCEPTION-LINE FROM INVALID-RECORD-LINE AFTER 1.
+
        250-READ-RECORD.
            READ INVENTORY-INPUT-FILE INTO INVENTORY-INPUT-RECORD
                AT END MOVE 'YES' TO EOF-INVENTORY-DATA-WS
            END-READ
 
-           PERFORM UNTIL INV-REC-TYPE = '2'
+           PERFORM UNTIL INV-REC-TYPE = '1' OR '2' OR '9'
                OR EOF-INVENTORY-DATA-WS = 'YES'
            READ INVENTORY-INPUT-FILE INTO INVENTORY-INPUT-RECORD
                AT END MOVE 'YES' TO EOF-INVENTORY-DATA-WS
@@ -209,36 +605,343 @@
 
        300-PROCESS.
            PERFORM UNTIL EOF-INVENTORY-DATA-WS = 'YES'
-           IF INV-REC-TYPE = '2'
-               IF INV-ACCT-NO NOT EQUAL TO PREVIOUS-ACCT-NO
-                   IF LINE-COUNT-WS > 0
-                       PERFORM 600-WRITE-TOTALS
+               EVALUATE INV-REC-TYPE
+                   WHEN '1'
+                       IF RESTART-SKIP-MODE-WS = 'NO'
+                           PERFORM 620-BATCH-HEADER-CAPTURE
+                       END-IF
+                   WHEN '9'
+                       IF RESTART-SKIP-MODE-WS = 'NO'
+                           PERFORM 650-BATCH-TRAILER-CHECK
+                       END-IF
+                   WHEN '2'
+                       PERFORM 660-PROCESS-DETAIL
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+
+               PERFORM 250-READ-RECORD
+           END-PERFORM.
+
+       660-PROCESS-DETAIL.
+           MOVE 'NO' TO RESTART-SKIP-THIS-ONE-WS
+           IF RESTART-SKIP-MODE-WS = 'YES'
+               PERFORM 668-CHECK-RESTART-SKIP
+           END-IF
+
+           IF RESTART-SKIP-MODE-WS = 'NO'
+              AND RESTART-SKIP-THIS-ONE-WS = 'NO'
+               PERFORM 665-VALIDATE-DETAIL
+
+               IF VALID-RECORD-WS = 'YES'
+                   PERFORM 669-CHECK-SELECTION-CRITERIA
+                   IF SELECTION-MATCH-WS = 'YES'
+                       PERFORM 661-PROCESS-VALID-DETAIL
                    END-IF
+               ELSE
+                   PERFORM 667-WRITE-INVALID-RECORD
+               END-IF
+           END-IF.
+
+       668-CHECK-RESTART-SKIP.
+           IF INV-BATCH-NO = RESTART-CKPT-BATCH-NO-WS
+              AND INV-VOUCHER-NO = RESTART-CKPT-VOUCHER-NO-WS
+               MOVE 'NO'  TO RESTART-SKIP-MODE-WS
+               MOVE 'YES' TO RESTART-SKIP-THIS-ONE-WS
+           END-IF.
+
+       669-CHECK-SELECTION-CRITERIA.
+           MOVE 'YES' TO SELECTION-MATCH-WS
+           STRING INV-DATE-CCYY DELIMITED BY SIZE
+                  INV-DATE-MM   DELIMITED BY SIZE
+                  INV-DATE-DD   DELIMITED BY SIZE
+               INTO INV-DATE-COMPARE-WS
+           END-STRING
+
+           IF PARM-DATE-FROM NOT = SPACES
+              AND INV-DATE-COMPARE-WS < PARM-DATE-FROM
+               MOVE 'NO' TO SELECTION-MATCH-WS
+           END-IF
+           IF PARM-DATE-TO NOT = SPACES
+              AND INV-DATE-COMPARE-WS > PARM-DATE-TO
+               MOVE 'NO' TO SELECTION-MATCH-WS
+           END-IF
+           IF PARM-ACCT-FROM NOT = SPACES
+              AND INV-ACCT-NO < PARM-ACCT-FROM
+               MOVE 'NO' TO SELECTION-MATCH-WS
+           END-IF
+           IF PARM-ACCT-TO NOT = SPACES
+              AND INV-ACCT-NO > PARM-ACCT-TO
+               MOVE 'NO' TO SELECTION-MATCH-WS
+           END-IF.
+
+       665-VALIDATE-DETAIL.
+           MOVE 'YES' TO VALID-RECORD-WS
+           MOVE SPACES TO INVALID-REASON-WS
+
+           EVALUATE TRUE
+               WHEN INV-DATE-MM NOT NUMERIC
+                   OR INV-DATE-DD NOT NUMERIC
+                   OR INV-DATE-CCYY NOT NUMERIC
+                   MOVE 'NO' TO VALID-RECORD-WS
+                   MOVE 'NON-NUMERIC DATE' TO INVALID-REASON-WS
+               WHEN INV-ACCT-NO = SPACES
+                   MOVE 'NO' TO VALID-RECORD-WS
+                   MOVE 'BLANK ACCOUNT NUMBER' TO INVALID-REASON-WS
+               WHEN INV-STORE-NO = SPACES
+                   MOVE 'NO' TO VALID-RECORD-WS
+                   MOVE 'BLANK STORE NUMBER' TO INVALID-REASON-WS
+               WHEN INV-SUPPLIER-NO = SPACES
+                   MOVE 'NO' TO VALID-RECORD-WS
+                   MOVE 'BLANK SUPPLIER NUMBER' TO INVALID-REASON-WS
+               WHEN INV-AMT NOT NUMERIC
+                   MOVE 'NO' TO VALID-RECORD-WS
+                   MOVE 'NON-NUMERIC AMOUNT' TO INVALID-REASON-WS
+               WHEN INV-AMT = ZERO
+                   MOVE 'NO' TO VALID-RECORD-WS
+                   MOVE 'AMOUNT OUT OF RANGE' TO INVALID-REASON-WS
+           END-EVALUATE.
+
+       667-WRITE-INVALID-RECORD.
+           MOVE INV-BATCH-NO   TO IRL-BATCH-NO-OUT
+           MOVE INV-VOUCHER-NO TO IRL-VOUCHER-NO-OUT
+           MOVE INV-ACCT-NO    TO IRL-ACCT-NO-OUT
+           MOVE INVALID-REASON-WS TO IRL-REASON-OUT
+           WRITE EXCEPTION-LINE FROM INVALID-RECORD-LINE AFTER 1.
 
-                   MOVE 0 TO LINE-COUNT-WS
-                   MOVE 0 TO ACCT-RECORD-COUNT-WS
-                   PERFORM 500-HEADER
-                   MOVE INV-ACCT-NO TO PREVIOUS-ACCT-NO
+       661-PROCESS-VALID-DETAIL.
+           IF FIRST-DETAIL-SEEN-WS = 'NO'
+               MOVE 'YES' TO FIRST-DETAIL-SEEN-WS
+               MOVE INV-ACCT-NO TO PREVIOUS-ACCT-NO
+               MOVE INV-STORE-NO TO PREVIOUS-STORE-NO
+               PERFORM 245-SEED-BEGINNING-BALANCE
+               PERFORM 500-HEADER
+           END-IF
+
+           IF INV-STORE-NO NOT EQUAL TO PREVIOUS-STORE-NO
+               IF STORE-RECORD-COUNT-WS > 0
+                   PERFORM 610-WRITE-STORE-TOTALS
                END-IF
 
-               PERFORM 375-PRINT
+               MOVE 0 TO STORE-RECORD-COUNT-WS
+               MOVE INV-STORE-NO TO PREVIOUS-STORE-NO
+           END-IF
 
-               ADD 1 TO LINE-COUNT-WS
-               ADD 1 TO ACCT-RECORD-COUNT-WS
-               ADD 1 TO OVERALL-GRAND-RECORD-COUNT-WS
-               ADD INV-AMT TO NET-GRAND-DOLLAR-TOTAL-WS
-               ADD INV-AMT TO ACCT-DOLLAR-SUBTOTAL-WS
+           IF INV-ACCT-NO NOT EQUAL TO PREVIOUS-ACCT-NO
+               IF STORE-RECORD-COUNT-WS > 0
+                   PERFORM 610-WRITE-STORE-TOTALS
+               END-IF
+               MOVE INV-STORE-NO TO PREVIOUS-STORE-NO
 
-               IF LINE-COUNT-WS >= 18
-                   MOVE 0 TO LINE-COUNT-WS
-                       PERFORM 500-HEADER
+               IF ACCT-RECORD-COUNT-WS > 0
+                   PERFORM 600-WRITE-TOTALS
                END-IF
+
+               MOVE 0 TO LINE-COUNT-WS
+               MOVE 0 TO ACCT-RECORD-COUNT-WS
+               PERFORM 500-HEADER
+               MOVE INV-ACCT-NO TO PREVIOUS-ACCT-NO
+               PERFORM 245-SEED-BEGINNING-BALANCE
+           END-IF
+
+           PERFORM 375-PRINT
+
+           ADD 1 TO LINE-COUNT-WS
+           ADD 1 TO ACCT-RECORD-COUNT-WS
+           ADD 1 TO STORE-RECORD-COUNT-WS
+           ADD 1 TO OVERALL-GRAND-RECORD-COUNT-WS
+           ADD INV-AMT TO NET-GRAND-DOLLAR-TOTAL-WS
+           ADD INV-AMT TO ACCT-DOLLAR-SUBTOTAL-WS
+           ADD INV-AMT TO STORE-DOLLAR-SUBTOTAL-WS
+
+           IF BATCH-HAVE-HEADER-WS = 'YES'
+              AND INV-BATCH-NO = BATCH-HDR-NO-WS
+               ADD 1 TO BATCH-ACTUAL-COUNT-WS
+               ADD INV-AMT TO BATCH-ACTUAL-AMT-WS
+           ELSE
+               PERFORM 629-WRITE-BATCH-MISMATCH
+           END-IF
+
+           PERFORM 680-ACCUMULATE-SUPPLIER-TOTAL
+
+           IF INV-AMT < 0
+               PERFORM 690-PRINT-CREDIT-MEMO
            END-IF
 
-           PERFORM 250-READ-RECORD
-               END-PERFORM.
+           IF LINE-COUNT-WS >= 18
+               MOVE 0 TO LINE-COUNT-WS
+               PERFORM 500-HEADER
+           END-IF
+
+           ADD 1 TO CHECKPOINT-INTERVAL-WS
+           IF CHECKPOINT-INTERVAL-WS >= 25
+               PERFORM 800-WRITE-CHECKPOINT
+               MOVE ZERO TO CHECKPOINT-INTERVAL-WS
+           END-IF.
+
+       629-WRITE-BATCH-MISMATCH.
+           MOVE INV-BATCH-NO   TO IRL-BATCH-NO-OUT
+           MOVE INV-VOUCHER-NO TO IRL-VOUCHER-NO-OUT
+           MOVE INV-ACCT-NO    TO IRL-ACCT-NO-OUT
+           MOVE 'BATCH NUMBER MISMATCH' TO IRL-REASON-OUT
+           WRITE EXCEPTION-LINE FROM INVALID-RECORD-LINE AFTER 1.
+
+       800-WRITE-CHECKPOINT.
+           OPEN OUTPUT RESTART-CONTROL-FILE
+           MOVE INV-BATCH-NO     TO CKPT-BATCH-NO
+           MOVE INV-VOUCHER-NO   TO CKPT-VOUCHER-NO
+           MOVE OVERALL-GRAND-RECORD-COUNT-WS TO CKPT-RECORD-COUNT
+           MOVE NET-GRAND-DOLLAR-TOTAL-WS
+               TO CKPT-NET-GRAND-DOLLAR-TOTAL
+           MOVE LINE-COUNT-WS              TO CKPT-LINE-COUNT
+           MOVE PREVIOUS-ACCT-NO           TO CKPT-PREV-ACCT-NO
+           MOVE ACCT-DOLLAR-SUBTOTAL-WS    TO CKPT-ACCT-DOLLAR-SUBTOTAL
+           MOVE ACCT-RECORD-COUNT-WS       TO CKPT-ACCT-RECORD-COUNT
+           MOVE PREVIOUS-STORE-NO          TO CKPT-PREV-STORE-NO
+           MOVE STORE-DOLLAR-SUBTOTAL-WS
+               TO CKPT-STORE-DOLLAR-SUBTOTAL
+           MOVE STORE-RECORD-COUNT-WS      TO CKPT-STORE-RECORD-COUNT
+           MOVE CREDIT-MEMO-SUBTOTAL-WS    TO CKPT-CREDIT-MEMO-SUBTOTAL
+           MOVE CREDIT-MEMO-COUNT-WS       TO CKPT-CREDIT-MEMO-COUNT
+           MOVE BATCH-HAVE-HEADER-WS       TO CKPT-BATCH-HAVE-HEADER
+           MOVE BATCH-HDR-NO-WS            TO CKPT-BATCH-HDR-NO
+           MOVE BATCH-EXPECTED-COUNT-WS    TO CKPT-BATCH-EXPECTED-COUNT
+           MOVE BATCH-EXPECTED-AMT-WS      TO CKPT-BATCH-EXPECTED-AMT
+           MOVE BATCH-ACTUAL-COUNT-WS      TO CKPT-BATCH-ACTUAL-COUNT
+           MOVE BATCH-ACTUAL-AMT-WS        TO CKPT-BATCH-ACTUAL-AMT
+           WRITE RESTART-RECORD
+           CLOSE RESTART-CONTROL-FILE
+
+           PERFORM 805-WRITE-SUPPLIER-CHECKPOINT.
+
+       805-WRITE-SUPPLIER-CHECKPOINT.
+           OPEN OUTPUT SUPPLIER-CHECKPOINT-FILE
+           PERFORM VARYING SUPPLIER-IDX-WS FROM 1 BY 1
+               UNTIL SUPPLIER-IDX-WS > SUPPLIER-ENTRY-COUNT-WS
+               MOVE SUP-TOT-SUPPLIER-NO (SUPPLIER-IDX-WS)
+                   TO SCKPT-SUPPLIER-NO
+               MOVE SUP-TOT-SUPPLIER-NAME (SUPPLIER-IDX-WS)
+                   TO SCKPT-SUPPLIER-NAME
+               MOVE SUP-TOT-AMOUNT (SUPPLIER-IDX-WS)
+                   TO SCKPT-AMOUNT
+               MOVE SUP-TOT-COUNT (SUPPLIER-IDX-WS)
+                   TO SCKPT-COUNT
+               WRITE SUPPLIER-CHECKPOINT-RECORD
+           END-PERFORM
+           CLOSE SUPPLIER-CHECKPOINT-FILE.
+
+       690-PRINT-CREDIT-MEMO.
+           ADD 1 TO CREDIT-MEMO-COUNT-WS
+           ADD INV-AMT TO CREDIT-MEMO-SUBTOTAL-WS
+           WRITE CREDIT-MEMO-LINE FROM INVENTORY-PRINT-LINE.
+
+       610-WRITE-STORE-TOTALS.
+           IF STORE-RECORD-COUNT-WS > 0
+               MOVE STORE-DOLLAR-SUBTOTAL-WS
+                   TO STORE-DOLLAR-AMOUNT-OUT
+               MOVE STORE-RECORD-COUNT-WS
+                   TO STORE-RECORD-COUNT-OUT
+               WRITE PRINT-LINE FROM STORE-TOTAL-LINE AFTER 2
+               MOVE ZERO TO STORE-DOLLAR-SUBTOTAL-WS
+               MOVE ZERO TO STORE-RECORD-COUNT-WS
+           END-IF.
+
+       680-ACCUMULATE-SUPPLIER-TOTAL.
+           MOVE 'NO' TO SUPPLIER-FOUND-WS
+           PERFORM VARYING SUPPLIER-IDX-WS FROM 1 BY 1
+               UNTIL SUPPLIER-IDX-WS > SUPPLIER-ENTRY-COUNT-WS
+               IF SUP-TOT-SUPPLIER-NO (SUPPLIER-IDX-WS)
+                       = INV-SUPPLIER-NO
+                   ADD INV-AMT TO SUP-TOT-AMOUNT (SUPPLIER-IDX-WS)
+                   ADD 1 TO SUP-TOT-COUNT (SUPPLIER-IDX-WS)
+                   MOVE 'YES' TO SUPPLIER-FOUND-WS
+                   MOVE SUPPLIER-ENTRY-COUNT-WS TO SUPPLIER-IDX-WS
+               END-IF
+           END-PERFORM
+
+           IF SUPPLIER-FOUND-WS = 'NO'
+               IF SUPPLIER-ENTRY-COUNT-WS >= 2000
+                   PERFORM 685-WRITE-SUPPLIER-TABLE-FULL
+               ELSE
+                   ADD 1 TO SUPPLIER-ENTRY-COUNT-WS
+                   MOVE INV-SUPPLIER-NO
+                       TO SUP-TOT-SUPPLIER-NO (SUPPLIER-ENTRY-COUNT-WS)
+                   MOVE RESOLVED-SUPPLIER-NAME-WS TO
+                       SUP-TOT-SUPPLIER-NAME (SUPPLIER-ENTRY-COUNT-WS)
+                   MOVE INV-AMT
+                       TO SUP-TOT-AMOUNT (SUPPLIER-ENTRY-COUNT-WS)
+                   MOVE 1
+                       TO SUP-TOT-COUNT (SUPPLIER-ENTRY-COUNT-WS)
+               END-IF
+           END-IF.
+
+       685-WRITE-SUPPLIER-TABLE-FULL.
+           MOVE INV-BATCH-NO   TO IRL-BATCH-NO-OUT
+           MOVE INV-VOUCHER-NO TO IRL-VOUCHER-NO-OUT
+           MOVE INV-ACCT-NO    TO IRL-ACCT-NO-OUT
+           MOVE 'SUPPLIER TABLE FULL' TO IRL-REASON-OUT
+           WRITE EXCEPTION-LINE FROM INVALID-RECORD-LINE AFTER 1.
+
+       950-WRITE-SUPPLIER-RECAP.
+           WRITE PRINT-LINE FROM SUPPLIER-RECAP-HEADING AFTER 3
+           WRITE PRINT-LINE FROM SPACES AFTER 1
+
+           PERFORM VARYING SUPPLIER-IDX-WS FROM 1 BY 1
+               UNTIL SUPPLIER-IDX-WS > SUPPLIER-ENTRY-COUNT-WS
+               PERFORM 960-PRINT-SUPPLIER-LINE
+           END-PERFORM.
+
+       960-PRINT-SUPPLIER-LINE.
+           MOVE SUP-TOT-SUPPLIER-NO (SUPPLIER-IDX-WS)
+               TO SRL-SUPPLIER-NO-OUT
+           MOVE SUP-TOT-SUPPLIER-NAME (SUPPLIER-IDX-WS)
+               TO SRL-SUPPLIER-NAME-OUT
+           MOVE SUP-TOT-AMOUNT (SUPPLIER-IDX-WS)
+               TO SRL-AMOUNT-OUT
+           MOVE SUP-TOT-COUNT (SUPPLIER-IDX-WS)
+               TO SRL-COUNT-OUT
+           WRITE PRINT-LINE FROM SUPPLIER-RECAP-LINE AFTER 1.
+
+       620-BATCH-HEADER-CAPTURE.
+           IF BATCH-HAVE-HEADER-WS = 'YES'
+               PERFORM 650-BATCH-TRAILER-CHECK
+           END-IF
+
+           MOVE BC-BATCH-NO          TO BATCH-HDR-NO-WS
+           MOVE BC-RECORD-COUNT      TO BATCH-EXPECTED-COUNT-WS
+           MOVE BC-DOLLAR-TOTAL      TO BATCH-EXPECTED-AMT-WS
+           MOVE ZERO                 TO BATCH-ACTUAL-COUNT-WS
+           MOVE ZERO                 TO BATCH-ACTUAL-AMT-WS
+           MOVE 'YES'                TO BATCH-HAVE-HEADER-WS.
+
+       650-BATCH-TRAILER-CHECK.
+           IF BATCH-HAVE-HEADER-WS = 'YES'
+               IF BATCH-ACTUAL-COUNT-WS NOT EQUAL TO
+                       BATCH-EXPECTED-COUNT-WS
+                  OR BATCH-ACTUAL-AMT-WS NOT EQUAL TO
+                       BATCH-EXPECTED-AMT-WS
+                   PERFORM 655-WRITE-OUT-OF-BALANCE
+               END-IF
+           END-IF
+
+           MOVE 'NO' TO BATCH-HAVE-HEADER-WS.
+
+       655-WRITE-OUT-OF-BALANCE.
+           MOVE BATCH-HDR-NO-WS         TO OOB-BATCH-NO-OUT
+           MOVE BATCH-EXPECTED-COUNT-WS TO OOB-EXPECTED-COUNT-OUT
+           MOVE BATCH-ACTUAL-COUNT-WS   TO OOB-ACTUAL-COUNT-OUT
+           MOVE BATCH-EXPECTED-AMT-WS   TO OOB-EXPECTED-AMT-OUT
+           MOVE BATCH-ACTUAL-AMT-WS     TO OOB-ACTUAL-AMT-OUT
+           MOVE SPACES                  TO OOB-SCOPE-NOTE-OUT
+           IF SCOPED-RUN-WS = 'YES'
+               MOVE '  SCOPED RUN - INFORMATIONAL'
+                   TO OOB-SCOPE-NOTE-OUT
+           END-IF
+           WRITE EXCEPTION-LINE FROM OUT-OF-BALANCE-LINE AFTER 1.
 
        375-PRINT.
+           PERFORM 379-LOOKUP-SUPPLIER-MASTER
+
            MOVE INV-REC-TYPE       TO PRT-REC-TYPE
            MOVE INV-BATCH-NO       TO PRT-BATCH-NO
            MOVE INV-SUPPLIER-NO    TO PRT-SUPPLIER-NO
@@ -250,9 +953,57 @@
            MOVE INV-DATE-MM        TO PRT-DATE-MM
            MOVE INV-DATE-DD        TO PRT-DATE-DD
            MOVE INV-DATE-CCYY      TO PRT-DATE-CCYY
-           MOVE INV-SUPPLIER-NAME  TO PRT-SUPPLIER-NAME
+           MOVE RESOLVED-SUPPLIER-NAME-WS TO PRT-SUPPLIER-NAME
+
+           WRITE PRINT-LINE FROM INVENTORY-PRINT-LINE
+
+           PERFORM 378-WRITE-EXTRACT-RECORD.
 
-           WRITE PRINT-LINE FROM INVENTORY-PRINT-LINE.
+       379-LOOKUP-SUPPLIER-MASTER.
+           MOVE INV-SUPPLIER-NAME TO RESOLVED-SUPPLIER-NAME-WS
+           IF SUPPLIER-MASTER-AVAILABLE-WS = 'YES'
+               MOVE INV-SUPPLIER-NO TO SM-SUPPLIER-NO
+               READ SUPPLIER-MASTER-FILE
+                   INVALID KEY
+                       PERFORM 380-WRITE-SUPPLIER-NOT-FOUND
+                   NOT INVALID KEY
+                       MOVE SM-SUPPLIER-NAME TO
+                           RESOLVED-SUPPLIER-NAME-WS
+               END-READ
+           END-IF.
+
+       380-WRITE-SUPPLIER-NOT-FOUND.
+           MOVE INV-BATCH-NO         TO IRL-BATCH-NO-OUT
+           MOVE INV-VOUCHER-NO       TO IRL-VOUCHER-NO-OUT
+           MOVE INV-ACCT-NO          TO IRL-ACCT-NO-OUT
+           MOVE 'SUPPLIER NOT ON MASTER' TO IRL-REASON-OUT
+           WRITE EXCEPTION-LINE FROM INVALID-RECORD-LINE AFTER 1.
+
+       378-WRITE-EXTRACT-RECORD.
+           MOVE INV-AMT TO EXTRACT-AMT-OUT
+           MOVE SPACES TO EXTRACT-LINE
+           STRING INV-REC-TYPE       DELIMITED BY SIZE
+                  ','                DELIMITED BY SIZE
+                  INV-BATCH-NO       DELIMITED BY SIZE
+                  ','                DELIMITED BY SIZE
+                  INV-SUPPLIER-NO    DELIMITED BY SIZE
+                  ','                DELIMITED BY SIZE
+                  INV-VOUCHER-NO     DELIMITED BY SIZE
+                  ','                DELIMITED BY SIZE
+                  INV-INVOICE-NO     DELIMITED BY SIZE
+                  ','                DELIMITED BY SIZE
+                  INV-ACCT-NO        DELIMITED BY SIZE
+                  ','                DELIMITED BY SIZE
+                  INV-STORE-NO       DELIMITED BY SIZE
+                  ','                DELIMITED BY SIZE
+                  INV-DATE           DELIMITED BY SIZE
+                  ','                DELIMITED BY SIZE
+                  EXTRACT-AMT-OUT    DELIMITED BY SIZE
+                  ','                DELIMITED BY SIZE
+                  RESOLVED-SUPPLIER-NAME-WS DELIMITED BY SIZE
+               INTO EXTRACT-LINE
+           END-STRING
+           WRITE EXTRACT-LINE.
 
        500-HEADER.
            MOVE SPACES TO PRINT-LINE
@@ -264,12 +1015,13 @@
            MOVE 0 TO LINE-COUNT-WS.
 
        600-WRITE-TOTALS.
-           IF LINE-COUNT-WS > 0
+           IF ACCT-RECORD-COUNT-WS > 0
                MOVE ACCT-DOLLAR-SUBTOTAL-WS
                    TO ACCOUNT-DOLLAR-AMOUNT-OUT
                MOVE ACCT-RECORD-COUNT-WS
                    TO ACCOUNT-RECORD-COUNT-OUT
                WRITE PRINT-LINE FROM ACCOUNT-TOTAL-LINE AFTER 2
+               PERFORM 246-SAVE-ACCOUNT-BALANCE
                MOVE ZERO TO ACCT-DOLLAR-SUBTOTAL-WS
                MOVE ZERO TO ACCT-RECORD-COUNT-WS
            END-IF.
@@ -281,14 +1033,44 @@
                MOVE ACCT-RECORD-COUNT-WS
                     TO ACCOUNT-RECORD-COUNT-OUT
                WRITE PRINT-LINE FROM ACCOUNT-TOTAL-LINE AFTER 1
+               PERFORM 246-SAVE-ACCOUNT-BALANCE
+           END-IF.
+
+       710-FINALIZE-STORE-TOTALS.
+           IF STORE-RECORD-COUNT-WS > 0 THEN
+               MOVE STORE-DOLLAR-SUBTOTAL-WS
+                   TO STORE-DOLLAR-AMOUNT-OUT
+               MOVE STORE-RECORD-COUNT-WS
+                    TO STORE-RECORD-COUNT-OUT
+               WRITE PRINT-LINE FROM STORE-TOTAL-LINE AFTER 1
            END-IF.
 
        900-CLOSE.
-           PERFORM 700-FINALIZE-ACCOUNT-TOTALS
+           IF RESTART-SKIP-MODE-WS = 'YES'
+               PERFORM 236-WRITE-RESTART-NOT-FOUND
+           ELSE
+               PERFORM 700-FINALIZE-ACCOUNT-TOTALS
+               PERFORM 710-FINALIZE-STORE-TOTALS
+               PERFORM 650-BATCH-TRAILER-CHECK
+
+               MOVE NET-GRAND-DOLLAR-TOTAL-WS TO DOLLAR-AMOUNT-OUT
+               MOVE OVERALL-GRAND-RECORD-COUNT-WS TO RECORD-COUNT-OUT
+               WRITE PRINT-LINE FROM GRAND-TOTAL-LINE-1 AFTER 3
+               WRITE PRINT-LINE FROM GRAND-TOTAL-LINE-2 AFTER 1
+               PERFORM 950-WRITE-SUPPLIER-RECAP
+
+               MOVE CREDIT-MEMO-SUBTOTAL-WS TO CREDIT-MEMO-AMOUNT-OUT
+               MOVE CREDIT-MEMO-COUNT-WS    TO CREDIT-MEMO-COUNT-OUT
+               WRITE CREDIT-MEMO-LINE FROM CREDIT-MEMO-TOTAL-LINE
+           END-IF
 
-           MOVE NET-GRAND-DOLLAR-TOTAL-WS TO DOLLAR-AMOUNT-OUT
-           MOVE OVERALL-GRAND-RECORD-COUNT-WS TO RECORD-COUNT-OUT
-           WRITE PRINT-LINE FROM GRAND-TOTAL-LINE-1 AFTER 3
-           WRITE PRINT-LINE FROM GRAND-TOTAL-LINE-2 AFTER 1
            CLOSE INVENTORY-INPUT-FILE
-           CLOSE INVENTORY-OUTPUT-FILE.
+           CLOSE INVENTORY-OUTPUT-FILE
+           CLOSE EXCEPTION-OUTPUT-FILE
+           CLOSE CREDIT-MEMO-OUTPUT-FILE
+           CLOSE ACCOUNT-BALANCE-FILE
+           CLOSE EXTRACT-OUTPUT-FILE
+
+           IF SUPPLIER-MASTER-AVAILABLE-WS = 'YES'
+               CLOSE SUPPLIER-MASTER-FILE
+           END-IF.
